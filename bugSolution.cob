@@ -1,12 +1,657 @@
-01  WS-AREA-1.                                         
-     05  WS-VAR-1 PIC 9(5) VALUE 0. 
-     05  WS-VAR-2 PIC 9(5) VALUE 0. 
-01  WS-AREA-2.                                         
-     05  WS-VAR-3 PIC 9(9) VALUE 0. 
-     05  WS-VAR-4 PIC 9(5) VALUE 0. 
-
-PROCEDURE DIVISION. 
-    ADD WS-VAR-1 WS-VAR-2 GIVING WS-VAR-3.  
-    ADD WS-VAR-3 WS-VAR-4 GIVING WS-VAR-3. 
-    DISPLAY "WS-VAR-3:" WS-VAR-3. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BUGSOL01.
+       AUTHOR.      OPERATIONS-SUPPORT.
+
+      *****************************************************
+      * BUGSOL01 - Nightly branch control total job.
+      *            Accumulates branch transaction counts
+      *            into a control total with a manual
+      *            adjustment applied.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-COUNTS-FILE ASSIGN TO "BATCHCNT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BC-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-REPORT ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-COUNTS-FILE
+           RECORDING MODE IS F.
+           COPY CPYBC01.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CPYAUD01.
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+           COPY CPYCTL01.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CPYGL01.
+
+       FD  ERROR-LOG-FILE
+           RECORDING MODE IS F.
+           COPY CPYERR01.
+
+       FD  CONTROL-TOTAL-REPORT.
+           COPY CPYRPT01.
+
+       FD  CHECKPOINT-FILE.
+           COPY CPYCHK01.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-BC-FILE-STATUS       PIC X(2) VALUE "00".
+               88  WS-BC-OK                      VALUE "00".
+               88  WS-BC-EOF                      VALUE "10".
+           05  WS-ERR-FILE-STATUS      PIC X(2) VALUE "00".
+               88  WS-ERR-OK                     VALUE "00".
+           05  WS-RPT-FILE-STATUS      PIC X(2) VALUE "00".
+               88  WS-RPT-OK                     VALUE "00".
+           05  WS-CKPT-FILE-STATUS     PIC X(2) VALUE "00".
+               88  WS-CKPT-OK                    VALUE "00".
+               88  WS-CKPT-NOT-FOUND             VALUE "23", "35".
+           05  WS-CTL-FILE-STATUS      PIC X(2) VALUE "00".
+               88  WS-CTL-OK                     VALUE "00".
+           05  WS-GL-FILE-STATUS       PIC X(2) VALUE "00".
+               88  WS-GL-OK                      VALUE "00".
+           05  WS-AUD-FILE-STATUS      PIC X(2) VALUE "00".
+               88  WS-AUD-OK                     VALUE "00".
+
+       01  WS-RUN-ID                   PIC X(8) VALUE SPACES.
+
+       01  WS-AUD-OPERAND-1            PIC 9(9) VALUE 0.
+       01  WS-AUD-OPERAND-2            PIC S9(9) VALUE 0.
+       01  WS-AUD-RESULT               PIC S9(9) VALUE 0.
+
+       01  WS-ERR-SOURCE-PARA          PIC X(25) VALUE SPACES.
+
+       01  WS-ABEND-SWITCH             PIC X VALUE "N".
+           88  WS-ABEND-REQUESTED             VALUE "Y".
+
+       01  WS-BRANCH-FOUND-SWITCH      PIC X VALUE "N".
+           88  WS-BRANCH-FOUND                VALUE "Y".
+
+       01  WS-GL-RECONCILE-AREA.
+           05  WS-TOLERANCE-AMT        PIC 9(7) VALUE 0.
+           05  WS-GL-CONTROL-TOTAL     PIC 9(9) VALUE 0.
+           05  WS-GL-VARIANCE-AMT      PIC S9(9) VALUE 0.
+           05  WS-GL-VARIANCE-SWITCH   PIC X VALUE "N".
+               88  WS-GL-VARIANCE-EXCEEDED       VALUE "Y".
+           05  WS-GL-DATA-PRESENT-SW   PIC X VALUE "N".
+               88  WS-GL-DATA-PRESENT            VALUE "Y".
+
+       01  WS-RESTARTING-SWITCH        PIC X VALUE "N".
+           88  WS-IS-RESTARTING               VALUE "Y".
+
+       01  WS-START-BRANCH-IDX         PIC 9(5) VALUE 1.
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(15).
+       01  WS-RUN-DATE                 PIC X(8).
+
+       COPY CPYWA01.
+
+       01  WS-AREA-2.
+           05  WS-VAR-3                PIC S9(9) COMP-3 VALUE 0.
+           05  WS-VAR-4                PIC S9(5) COMP-3 VALUE 0.
+           05  WS-VAR-3-RAW            PIC S9(9) VALUE 0.
+           05  WS-RUNNING-SUBTOTAL     PIC 9(9) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING-LINE.
+           05  FILLER                  PIC X(22)
+               VALUE "CONTROL TOTAL REPORT -".
+           05  FILLER                  PIC X(10) VALUE " RUN DATE ".
+           05  WS-RPT-HDG-DATE         PIC X(10).
+           05  FILLER                  PIC X(38) VALUE SPACES.
+
+       01  WS-RPT-BLANK-LINE           PIC X(80) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-LABEL            PIC X(30).
+           05  WS-RPT-AMOUNT           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(39) VALUE SPACES.
+
+      *    Used for every report line whose amount can legitimately
+      *    go negative (GL variance, the signed WS-VAR-4 adjustment,
+      *    and the grand total once a reducing adjustment is
+      *    applied) - the plain WS-RPT-AMOUNT above is unsigned and
+      *    would print such a line's magnitude as if it were
+      *    positive.
+       01  WS-RPT-SIGNED-LINE.
+           05  WS-RPT-SGN-LABEL        PIC X(30).
+           05  WS-RPT-SGN-AMOUNT       PIC -ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(38) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0120-READ-CONTROL-CARD
+           PERFORM 0150-READ-CHECKPOINT
+           PERFORM 0200-LOAD-BRANCH-TABLE
+           IF NOT WS-ABEND-REQUESTED
+               PERFORM 0500-ACCUMULATE-TOTALS
+           END-IF
+           IF WS-ABEND-REQUESTED
+               DISPLAY "BUGSOL01: ABORTED - SEE ERROR-LOG-FILE"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 0600-RECONCILE-GL
+               PERFORM 0700-PRINT-CONTROL-TOTAL-REPORT
+               PERFORM 0850-CLEAR-CHECKPOINT
+               IF WS-ABEND-REQUESTED
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           PERFORM 0900-CLOSE-FILES
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT BATCH-COUNTS-FILE
+           IF NOT WS-BC-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN BATCH-COUNTS-FILE, "
+                       "STATUS=" WS-BC-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ERROR-LOG-FILE
+           IF NOT WS-ERR-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN ERROR-LOG-FILE, "
+                       "STATUS=" WS-ERR-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CONTROL-TOTAL-REPORT
+           IF NOT WS-RPT-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN CONTROL-TOTAL-REPORT, "
+                       "STATUS=" WS-RPT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF NOT WS-CKPT-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN CHECKPOINT-FILE, "
+                       "STATUS=" WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF NOT WS-AUD-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN AUDIT-FILE, "
+                       "STATUS=" WS-AUD-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Reads the daily control card so the WS-VAR-4 adjustment
+      *    (chargebacks, prior-day corrections) is supplied per
+      *    run instead of being a compiled-in constant.
+       0120-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF NOT WS-CTL-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN CONTROL-CARD-FILE, "
+                       "STATUS=" WS-CTL-FILE-STATUS
+               STOP RUN
+           END-IF
+           READ CONTROL-CARD-FILE
+               AT END
+                   DISPLAY "BUGSOL01: CONTROL-CARD-FILE IS EMPTY, "
+                           "USING ZERO ADJUSTMENT"
+               NOT AT END
+                   MOVE CTL-RUN-ID TO WS-RUN-ID
+                   MOVE CTL-ADJUSTMENT-AMT TO WS-VAR-4
+                   MOVE CTL-GL-TOLERANCE-AMT TO WS-TOLERANCE-AMT
+           END-READ
+           CLOSE CONTROL-CARD-FILE.
+
+      *    Looks for yesterday's unfinished checkpoint record.
+      *    If one is found, the branch table loop resumes after
+      *    the last branch folded in instead of restarting the
+      *    control total from zero.  A checkpoint marked complete
+      *    (CKPT-RUN-COMPLETE) is a prior run that already posted
+      *    its total but whose own clear-rewrite failed - it is
+      *    stale, not a live restart point, so it is ignored the
+      *    same as a fresh file.
+       0150-READ-CHECKPOINT.
+           MOVE "RUNCKPT1" TO CKPT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE SPACES TO CKPT-LAST-BRANCH-ID
+                   MOVE 0 TO CKPT-LAST-BRANCH-IDX
+                   MOVE 0 TO CKPT-RUNNING-TOTAL
+                   SET CKPT-RUN-COMPLETE TO TRUE
+                   WRITE CHECKPOINT-REC
+                   IF NOT WS-CKPT-OK
+                       MOVE ZERO TO ERR-OPERAND-1
+                       MOVE ZERO TO ERR-OPERAND-2
+                       MOVE "CKPT-KEY" TO ERR-TARGET-FIELD
+                       MOVE "INITIAL CHECKPOINT WRITE FAILED" TO
+                                ERR-MESSAGE
+                       MOVE "0150-READ-CHECKPOINT" TO
+                                WS-ERR-SOURCE-PARA
+                       PERFORM 0820-WRITE-ERROR-RECORD
+                       SET WS-ABEND-REQUESTED TO TRUE
+                   END-IF
+               NOT INVALID KEY
+                   IF CKPT-LAST-BRANCH-IDX > 0 AND CKPT-RUN-INCOMPLETE
+                       SET WS-IS-RESTARTING TO TRUE
+                       MOVE CKPT-LAST-BRANCH-IDX TO WS-START-BRANCH-IDX
+                       ADD 1 TO WS-START-BRANCH-IDX
+                       MOVE CKPT-RUNNING-TOTAL TO WS-RUNNING-SUBTOTAL
+                       DISPLAY "BUGSOL01: RESUMING FROM CHECKPOINT "
+                               "AFTER BRANCH " CKPT-LAST-BRANCH-ID
+                   END-IF
+           END-READ.
+
+      *    Loads every branch/shift record on BATCH-COUNTS-FILE
+      *    into WS-BRANCH-TABLE so 0500-ACCUMULATE-TOTALS can
+      *    fold an arbitrary number of branches into WS-VAR-3.
+      *    A branch with more than one BC-SHIFT-CODE record adds
+      *    its BC-TRAN-COUNT onto the branch's existing table row
+      *    instead of appending a second row, so the report and
+      *    checkpoint carry one subtotal per branch.
+      *    WS-BRANCH-TABLE is fixed at OCCURS 500 - a batch
+      *    with more distinct branches than that aborts rather
+      *    than overrunning the table.
+       0200-LOAD-BRANCH-TABLE.
+           PERFORM UNTIL WS-BC-EOF OR WS-ABEND-REQUESTED
+               READ BATCH-COUNTS-FILE
+                   AT END
+                       SET WS-BC-EOF TO TRUE
+                   NOT AT END
+                       MOVE "N" TO WS-BRANCH-FOUND-SWITCH
+                       PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                                 UNTIL WS-BRANCH-IDX > WS-BRANCH-TBL-CNT
+                                    OR WS-BRANCH-FOUND
+                           IF WS-TBL-BRANCH-ID(WS-BRANCH-IDX)
+                                   = BC-BRANCH-ID
+                               SET WS-BRANCH-FOUND TO TRUE
+                           END-IF
+                       END-PERFORM
+                       IF WS-BRANCH-FOUND
+                           ADD BC-TRAN-COUNT TO
+                                   WS-TBL-TRAN-COUNT(WS-BRANCH-IDX)
+                               ON SIZE ERROR
+                                   MOVE BC-TRAN-COUNT TO ERR-OPERAND-1
+                                   MOVE WS-BRANCH-IDX TO ERR-OPERAND-2
+                                   MOVE "TRAN-COUNT" TO
+                                            ERR-TARGET-FIELD
+                                   MOVE "BRANCH SHIFT MERGE OVERFLOWED"
+                                            TO ERR-MESSAGE
+                                   MOVE "0200-LOAD-BRANCH-TABLE" TO
+                                            WS-ERR-SOURCE-PARA
+                                   PERFORM 0820-WRITE-ERROR-RECORD
+                                   SET WS-ABEND-REQUESTED TO TRUE
+                           END-ADD
+                       ELSE
+                           ADD 1 TO WS-BRANCH-TBL-CNT
+                           IF WS-BRANCH-TBL-CNT > 500
+                               MOVE WS-BRANCH-TBL-CNT TO ERR-OPERAND-1
+                               MOVE 500 TO ERR-OPERAND-2
+                               MOVE "BRANCH-CNT" TO
+                                        ERR-TARGET-FIELD
+                               MOVE "BRANCH TABLE OCCURS 500 EXCEEDED"
+                                        TO ERR-MESSAGE
+                               MOVE "0200-LOAD-BRANCH-TABLE" TO
+                                        WS-ERR-SOURCE-PARA
+                               PERFORM 0820-WRITE-ERROR-RECORD
+                               SET WS-ABEND-REQUESTED TO TRUE
+                           ELSE
+                               SET WS-BRANCH-IDX TO WS-BRANCH-TBL-CNT
+                               MOVE BC-BRANCH-ID  TO
+                                        WS-TBL-BRANCH-ID(WS-BRANCH-IDX)
+                               MOVE BC-TRAN-COUNT TO
+                                        WS-TBL-TRAN-COUNT(WS-BRANCH-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    Folds each branch in WS-BRANCH-TABLE into the running
+      *    subtotal: WS-VAR-1 holds the branch count being folded
+      *    in, and the original ADD WS-VAR-1 WS-VAR-2 GIVING
+      *    WS-VAR-3 statement is still run once per branch (with
+      *    WS-VAR-2 held at zero - this ADD can no longer overflow
+      *    now both operands are capped at 5 digits, but the
+      *    ON SIZE ERROR stays as a defensive guard consistent
+      *    with every other arithmetic step in this program).
+      *    The running subtotal itself is carried forward in
+      *    WS-RUNNING-SUBTOTAL, sized like WS-VAR-3, via a
+      *    COMPUTE ... ON SIZE ERROR - not a bare MOVE - so the
+      *    carry-forward step is covered by the same overflow
+      *    protection as the rest of the total. Applies the
+      *    WS-VAR-4 adjustment once the table is exhausted.
+       0500-ACCUMULATE-TOTALS.
+           IF NOT WS-IS-RESTARTING
+               MOVE ZERO TO WS-RUNNING-SUBTOTAL
+           END-IF
+           MOVE ZERO TO WS-VAR-2
+           SET WS-BRANCH-IDX TO WS-START-BRANCH-IDX
+           PERFORM UNTIL WS-BRANCH-IDX > WS-BRANCH-TBL-CNT
+                      OR WS-ABEND-REQUESTED
+               MOVE WS-TBL-TRAN-COUNT(WS-BRANCH-IDX) TO WS-VAR-1
+               ADD WS-VAR-1 WS-VAR-2 GIVING WS-VAR-3
+                   ON SIZE ERROR
+                       MOVE WS-VAR-1 TO ERR-OPERAND-1
+                       MOVE WS-VAR-2 TO ERR-OPERAND-2
+                       MOVE "WS-VAR-3"   TO ERR-TARGET-FIELD
+                       MOVE "BRANCH TOTAL ADD OVERFLOWED" TO
+                                ERR-MESSAGE
+                       MOVE "0500-ACCUMULATE-TOTALS" TO
+                                WS-ERR-SOURCE-PARA
+                       PERFORM 0820-WRITE-ERROR-RECORD
+                       SET WS-ABEND-REQUESTED TO TRUE
+               END-ADD
+               IF NOT WS-ABEND-REQUESTED
+                   MOVE WS-VAR-1 TO WS-AUD-OPERAND-1
+                   MOVE WS-RUNNING-SUBTOTAL TO WS-AUD-OPERAND-2
+                   COMPUTE WS-RUNNING-SUBTOTAL =
+                           WS-RUNNING-SUBTOTAL + WS-VAR-3
+                       ON SIZE ERROR
+                           MOVE WS-VAR-1 TO ERR-OPERAND-1
+                           MOVE WS-RUNNING-SUBTOTAL TO ERR-OPERAND-2
+                           MOVE "RUN-TOTAL" TO
+                                    ERR-TARGET-FIELD
+                           MOVE "RUNNING SUBTOTAL CARRY OVERFLOWED"
+                                    TO ERR-MESSAGE
+                           MOVE "0500-ACCUMULATE-TOTALS" TO
+                                    WS-ERR-SOURCE-PARA
+                           PERFORM 0820-WRITE-ERROR-RECORD
+                           SET WS-ABEND-REQUESTED TO TRUE
+                   END-COMPUTE
+               END-IF
+               IF NOT WS-ABEND-REQUESTED
+                   MOVE WS-RUNNING-SUBTOTAL TO WS-AUD-RESULT
+                   PERFORM 0530-WRITE-AUDIT-RECORD
+                   PERFORM 0520-WRITE-CHECKPOINT
+                   IF NOT WS-ABEND-REQUESTED
+                       SET WS-BRANCH-IDX UP BY 1
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-ABEND-REQUESTED
+               MOVE WS-RUNNING-SUBTOTAL TO WS-VAR-3
+               MOVE WS-VAR-3 TO WS-VAR-3-RAW
+               ADD WS-VAR-3 WS-VAR-4 GIVING WS-VAR-3
+                   ON SIZE ERROR
+                       MOVE WS-VAR-3 TO ERR-OPERAND-1
+                       MOVE WS-VAR-4 TO ERR-OPERAND-2
+                       MOVE "WS-VAR-3"   TO ERR-TARGET-FIELD
+                       MOVE "ADJUSTMENT ADD OVERFLOWED" TO ERR-MESSAGE
+                       MOVE "0500-ACCUMULATE-TOTALS" TO
+                                WS-ERR-SOURCE-PARA
+                       PERFORM 0820-WRITE-ERROR-RECORD
+                       SET WS-ABEND-REQUESTED TO TRUE
+               END-ADD
+               IF NOT WS-ABEND-REQUESTED
+                   MOVE WS-VAR-3-RAW TO WS-AUD-OPERAND-1
+                   MOVE WS-VAR-4 TO WS-AUD-OPERAND-2
+                   MOVE WS-VAR-3 TO WS-AUD-RESULT
+                   PERFORM 0530-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+
+      *    Persists the last branch folded into the running
+      *    subtotal so a restart after an abend resumes here
+      *    instead of re-adding already-processed branches.
+      *    Checked like every other I-O in this program - a
+      *    failed REWRITE aborts the run rather than silently
+      *    leaving the restart point stale.
+       0520-WRITE-CHECKPOINT.
+           MOVE "RUNCKPT1" TO CKPT-KEY
+           MOVE WS-TBL-BRANCH-ID(WS-BRANCH-IDX) TO CKPT-LAST-BRANCH-ID
+           MOVE WS-BRANCH-IDX TO CKPT-LAST-BRANCH-IDX
+           MOVE WS-RUNNING-SUBTOTAL TO CKPT-RUNNING-TOTAL
+           SET CKPT-RUN-INCOMPLETE TO TRUE
+           REWRITE CHECKPOINT-REC
+           IF NOT WS-CKPT-OK
+               MOVE WS-BRANCH-IDX TO ERR-OPERAND-1
+               MOVE ZERO TO ERR-OPERAND-2
+               MOVE "CKPT-KEY" TO ERR-TARGET-FIELD
+               MOVE "CHECKPOINT REWRITE FAILED" TO ERR-MESSAGE
+               MOVE "0520-WRITE-CHECKPOINT" TO WS-ERR-SOURCE-PARA
+               PERFORM 0820-WRITE-ERROR-RECORD
+               SET WS-ABEND-REQUESTED TO TRUE
+           END-IF.
+
+      *    Writes one audit trail record for the ADD that just
+      *    ran: timestamp, run id, the two operands, and the
+      *    resulting total, so it can be traced later.  A failed
+      *    WRITE is abended the same as any other I-O in this
+      *    program - req008 exists so every accumulation step can
+      *    be traced, and a silently dropped record would defeat
+      *    that.
+       0530-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE WS-AUD-OPERAND-1 TO AUD-OPERAND-1
+           MOVE WS-AUD-OPERAND-2 TO AUD-OPERAND-2
+           MOVE WS-AUD-RESULT TO AUD-RESULT
+           WRITE AUDIT-REC
+           IF NOT WS-AUD-OK
+               MOVE ZERO TO ERR-OPERAND-1
+               MOVE ZERO TO ERR-OPERAND-2
+               MOVE "AUDIT-REC" TO ERR-TARGET-FIELD
+               MOVE "AUDIT RECORD WRITE FAILED" TO ERR-MESSAGE
+               MOVE "0530-WRITE-AUDIT-RECORD" TO WS-ERR-SOURCE-PARA
+               PERFORM 0820-WRITE-ERROR-RECORD
+               SET WS-ABEND-REQUESTED TO TRUE
+           END-IF.
+
+      *    Writes one error-log record describing a SIZE ERROR,
+      *    bounds, or I-O failure.  This is the last line of
+      *    defense - req001 relies on this record existing to
+      *    prove an abort happened - so a failed WRITE here
+      *    cannot itself be logged through this same paragraph;
+      *    it is DISPLAYed to the console and the run is abended
+      *    directly instead.
+       0820-WRITE-ERROR-RECORD.
+           ACCEPT WS-CURRENT-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
+           MOVE WS-ERR-SOURCE-PARA TO ERR-PARAGRAPH
+           WRITE ERROR-LOG-REC
+           IF NOT WS-ERR-OK
+               DISPLAY "BUGSOL01: ERROR-LOG-FILE WRITE FAILED, STATUS="
+                       WS-ERR-FILE-STATUS " - ABORTING"
+               SET WS-ABEND-REQUESTED TO TRUE
+           END-IF.
+
+      *    Cross-foots the final WS-VAR-3 against an externally
+      *    supplied GL control-total extract and flags any
+      *    variance beyond the control-card tolerance so a feed
+      *    problem or bad adjustment is caught the same day.  If
+      *    the extract can't be opened or is empty, that is a
+      *    feed problem in its own right - logged to
+      *    ERROR-LOG-FILE (not just DISPLAYed) so it survives
+      *    after the console scrolls away, and WS-GL-DATA-PRESENT
+      *    stays off so 0700 prints an explicit "not performed"
+      *    line instead of silently omitting the section.
+       0600-RECONCILE-GL.
+           OPEN INPUT GL-EXTRACT-FILE
+           IF NOT WS-GL-OK
+               DISPLAY "BUGSOL01: UNABLE TO OPEN GL-EXTRACT-FILE, "
+                       "STATUS=" WS-GL-FILE-STATUS
+               MOVE ZERO TO ERR-OPERAND-1
+               MOVE ZERO TO ERR-OPERAND-2
+               MOVE "GL-EXTRCT" TO ERR-TARGET-FIELD
+               MOVE "UNABLE TO OPEN GL-EXTRACT-FILE" TO ERR-MESSAGE
+               MOVE "0600-RECONCILE-GL" TO WS-ERR-SOURCE-PARA
+               PERFORM 0820-WRITE-ERROR-RECORD
+           ELSE
+               READ GL-EXTRACT-FILE
+                   AT END
+                       DISPLAY "BUGSOL01: GL-EXTRACT-FILE IS EMPTY, "
+                               "SKIPPING GL RECONCILIATION"
+                       MOVE ZERO TO ERR-OPERAND-1
+                       MOVE ZERO TO ERR-OPERAND-2
+                       MOVE "GL-EXTRCT" TO ERR-TARGET-FIELD
+                       MOVE "GL EXTRACT EMPTY - RECON SKIPPED" TO
+                                ERR-MESSAGE
+                       MOVE "0600-RECONCILE-GL" TO WS-ERR-SOURCE-PARA
+                       PERFORM 0820-WRITE-ERROR-RECORD
+                   NOT AT END
+                       SET WS-GL-DATA-PRESENT TO TRUE
+                       MOVE GL-CONTROL-TOTAL TO WS-GL-CONTROL-TOTAL
+                       COMPUTE WS-GL-VARIANCE-AMT =
+                               WS-VAR-3 - WS-GL-CONTROL-TOTAL
+                       IF FUNCTION ABS(WS-GL-VARIANCE-AMT)
+                               > WS-TOLERANCE-AMT
+                           SET WS-GL-VARIANCE-EXCEEDED TO TRUE
+                           DISPLAY "BUGSOL01: GL VARIANCE "
+                                   WS-GL-VARIANCE-AMT
+                                   " EXCEEDS TOLERANCE "
+                                   WS-TOLERANCE-AMT
+                       END-IF
+               END-READ
+               CLOSE GL-EXTRACT-FILE
+           END-IF.
+
+      *    Prints the retained Control Total Report: run date,
+      *    each branch subtotal, the adjustment, and the final
+      *    grand total, for the daily close packet.
+       0700-PRINT-CONTROL-TOTAL-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-RPT-HDG-DATE
+           MOVE WS-RPT-HEADING-LINE TO CONTROL-TOTAL-REPORT-LINE
+           WRITE CONTROL-TOTAL-REPORT-LINE
+
+           MOVE WS-RPT-BLANK-LINE TO CONTROL-TOTAL-REPORT-LINE
+           WRITE CONTROL-TOTAL-REPORT-LINE
+
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                     UNTIL WS-BRANCH-IDX > WS-BRANCH-TBL-CNT
+               MOVE SPACES TO WS-RPT-LABEL
+               STRING "BRANCH " DELIMITED BY SIZE
+                      WS-TBL-BRANCH-ID(WS-BRANCH-IDX) DELIMITED BY SIZE
+                      " SUBTOTAL" DELIMITED BY SIZE
+                      INTO WS-RPT-LABEL
+               MOVE WS-TBL-TRAN-COUNT(WS-BRANCH-IDX) TO WS-RPT-AMOUNT
+               MOVE WS-RPT-DETAIL-LINE TO CONTROL-TOTAL-REPORT-LINE
+               WRITE CONTROL-TOTAL-REPORT-LINE
+           END-PERFORM
+
+           MOVE "PRE-ADJ SUBTOTAL (VAR-3-RAW)" TO WS-RPT-LABEL
+           MOVE WS-VAR-3-RAW TO WS-RPT-AMOUNT
+           MOVE WS-RPT-DETAIL-LINE TO CONTROL-TOTAL-REPORT-LINE
+           WRITE CONTROL-TOTAL-REPORT-LINE
+
+           MOVE "ADJUSTMENT (WS-VAR-4)" TO WS-RPT-SGN-LABEL
+           MOVE WS-VAR-4 TO WS-RPT-SGN-AMOUNT
+           MOVE WS-RPT-SIGNED-LINE TO CONTROL-TOTAL-REPORT-LINE
+           WRITE CONTROL-TOTAL-REPORT-LINE
+
+           MOVE WS-RPT-BLANK-LINE TO CONTROL-TOTAL-REPORT-LINE
+           WRITE CONTROL-TOTAL-REPORT-LINE
+
+           MOVE "GRAND TOTAL (WS-VAR-3)" TO WS-RPT-SGN-LABEL
+           MOVE WS-VAR-3 TO WS-RPT-SGN-AMOUNT
+           MOVE WS-RPT-SIGNED-LINE TO CONTROL-TOTAL-REPORT-LINE
+           WRITE CONTROL-TOTAL-REPORT-LINE
+
+           IF WS-GL-DATA-PRESENT
+               MOVE WS-RPT-BLANK-LINE TO CONTROL-TOTAL-REPORT-LINE
+               WRITE CONTROL-TOTAL-REPORT-LINE
+
+               MOVE "GL EXTRACT CONTROL TOTAL" TO WS-RPT-LABEL
+               MOVE WS-GL-CONTROL-TOTAL TO WS-RPT-AMOUNT
+               MOVE WS-RPT-DETAIL-LINE TO CONTROL-TOTAL-REPORT-LINE
+               WRITE CONTROL-TOTAL-REPORT-LINE
+
+               MOVE SPACES TO WS-RPT-SGN-LABEL
+               IF WS-GL-VARIANCE-EXCEEDED
+                   STRING "GL VARIANCE - EXCEEDS TOLERANCE"
+                          DELIMITED BY SIZE INTO WS-RPT-SGN-LABEL
+               ELSE
+                   STRING "GL VARIANCE - WITHIN TOLERANCE"
+                          DELIMITED BY SIZE INTO WS-RPT-SGN-LABEL
+               END-IF
+               MOVE WS-GL-VARIANCE-AMT TO WS-RPT-SGN-AMOUNT
+               MOVE WS-RPT-SIGNED-LINE TO CONTROL-TOTAL-REPORT-LINE
+               WRITE CONTROL-TOTAL-REPORT-LINE
+           ELSE
+               MOVE WS-RPT-BLANK-LINE TO CONTROL-TOTAL-REPORT-LINE
+               WRITE CONTROL-TOTAL-REPORT-LINE
+
+               MOVE SPACES TO WS-RPT-LABEL
+               MOVE "GL RECON NOT PERFORMED" TO WS-RPT-LABEL
+               MOVE ZERO TO WS-RPT-AMOUNT
+               MOVE WS-RPT-DETAIL-LINE TO CONTROL-TOTAL-REPORT-LINE
+               WRITE CONTROL-TOTAL-REPORT-LINE
+           END-IF.
+
+      *    Resets the checkpoint once the run has posted its
+      *    final, adjusted control total so tomorrow's run does
+      *    not mistake tonight's branches for an unfinished job.
+      *    CKPT-RUN-COMPLETE and the zeroed fields are all set by
+      *    this one REWRITE, so if it fails the file is left
+      *    exactly as 0520-WRITE-CHECKPOINT last wrote it - still
+      *    marked incomplete with a nonzero branch index - even
+      *    though tonight's total was already posted.  There is no
+      *    safe way to tell that apart from a genuine mid-run
+      *    abend from the next run, so this is treated as a hard
+      *    abend rather than a warning: it must be fixed (and the
+      *    checkpoint manually cleared or corrected) before
+      *    tomorrow's run can be trusted not to skip real branches.
+       0850-CLEAR-CHECKPOINT.
+           MOVE "RUNCKPT1" TO CKPT-KEY
+           MOVE SPACES TO CKPT-LAST-BRANCH-ID
+           MOVE 0 TO CKPT-LAST-BRANCH-IDX
+           MOVE 0 TO CKPT-RUNNING-TOTAL
+           SET CKPT-RUN-COMPLETE TO TRUE
+           REWRITE CHECKPOINT-REC
+           IF NOT WS-CKPT-OK
+               MOVE ZERO TO ERR-OPERAND-1
+               MOVE ZERO TO ERR-OPERAND-2
+               MOVE "CKPT-KEY" TO ERR-TARGET-FIELD
+               MOVE "CHECKPOINT CLEAR REWRITE FAILED" TO ERR-MESSAGE
+               MOVE "0850-CLEAR-CHECKPOINT" TO WS-ERR-SOURCE-PARA
+               PERFORM 0820-WRITE-ERROR-RECORD
+               DISPLAY "BUGSOL01: ABORTED - CONTROL TOTAL POSTED BUT "
+                       "CHECKPOINT CLEAR FAILED, STATUS="
+                       WS-CKPT-FILE-STATUS
+               SET WS-ABEND-REQUESTED TO TRUE
+           END-IF.
+
+       0900-CLOSE-FILES.
+           CLOSE BATCH-COUNTS-FILE
+           CLOSE ERROR-LOG-FILE
+           CLOSE CONTROL-TOTAL-REPORT
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE.
