@@ -0,0 +1,11 @@
+      *****************************************************
+      * CPYCTL01 - control-card record for BUGSOL01.
+      *            Supplies the daily WS-VAR-4 adjustment
+      *            (chargebacks / prior-day corrections) as
+      *            a run-time input instead of a compiled-in
+      *            constant.
+      *****************************************************
+       01  CONTROL-CARD-REC.
+           05  CTL-RUN-ID              PIC X(8).
+           05  CTL-ADJUSTMENT-AMT      PIC S9(5).
+           05  CTL-GL-TOLERANCE-AMT    PIC 9(7).
