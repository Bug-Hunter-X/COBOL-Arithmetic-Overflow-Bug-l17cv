@@ -0,0 +1,7 @@
+      *****************************************************
+      * CPYGL01 - externally supplied general ledger
+      *           control-total extract, used to cross-foot
+      *           WS-VAR-3 in BUGSOL01.
+      *****************************************************
+       01  GL-EXTRACT-REC.
+           05  GL-CONTROL-TOTAL        PIC 9(9).
