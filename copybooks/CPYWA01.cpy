@@ -0,0 +1,23 @@
+      *****************************************************
+      * CPYWA01 - WS-AREA-1 branch accumulator working
+      *           storage, loaded from BATCH-COUNTS-FILE.
+      *
+      *           WS-VAR-1/WS-VAR-2 are the per-branch ADD
+      *           registers reused once per branch as
+      *           WS-BRANCH-TABLE is folded in - see 0500-
+      *           ACCUMULATE-TOTALS.  The running subtotal
+      *           itself is kept in WS-RUNNING-SUBTOTAL
+      *           (sized like WS-VAR-3) rather than in the
+      *           5-digit WS-VAR-2, so it cannot silently
+      *           wrap once total tran counts pass 99999.
+      *           WS-BRANCH-TABLE holds every branch read
+      *           this run for the report and checkpoint.
+      *****************************************************
+       01  WS-AREA-1.
+           05  WS-VAR-1                PIC 9(5) COMP-3 VALUE 0.
+           05  WS-VAR-2                PIC 9(5) COMP-3 VALUE 0.
+           05  WS-BRANCH-TBL-CNT       PIC 9(5) VALUE 0.
+           05  WS-BRANCH-TABLE OCCURS 500 TIMES
+                                    INDEXED BY WS-BRANCH-IDX.
+               10  WS-TBL-BRANCH-ID    PIC X(4).
+               10  WS-TBL-TRAN-COUNT   PIC 9(5).
