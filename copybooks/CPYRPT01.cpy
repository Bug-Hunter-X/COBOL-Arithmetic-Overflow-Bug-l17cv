@@ -0,0 +1,4 @@
+      *****************************************************
+      * CPYRPT01 - Control Total Report print line
+      *****************************************************
+       01  CONTROL-TOTAL-REPORT-LINE  PIC X(80).
