@@ -0,0 +1,23 @@
+      *****************************************************
+      * CPYCHK01 - checkpoint/restart record for BUGSOL01.
+      *            One fixed-key record per run, updated
+      *            after every branch folded into WS-VAR-3
+      *            so an abend mid-run can resume instead
+      *            of reprocessing from the top.
+      *
+      *            CKPT-RUN-COMPLETE-SW distinguishes a
+      *            genuine mid-run checkpoint from a stale
+      *            one left behind by a run that finished
+      *            and posted its total but whose final
+      *            clear-rewrite failed - without it, the
+      *            next run cannot tell the two apart and
+      *            could wrongly skip real branches.
+      *****************************************************
+       01  CHECKPOINT-REC.
+           05  CKPT-KEY                PIC X(8).
+           05  CKPT-LAST-BRANCH-ID     PIC X(4).
+           05  CKPT-LAST-BRANCH-IDX    PIC 9(5).
+           05  CKPT-RUNNING-TOTAL      PIC 9(9).
+           05  CKPT-RUN-COMPLETE-SW    PIC X.
+               88  CKPT-RUN-COMPLETE          VALUE "Y".
+               88  CKPT-RUN-INCOMPLETE        VALUE "N".
