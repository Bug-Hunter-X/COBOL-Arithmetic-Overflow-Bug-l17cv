@@ -0,0 +1,11 @@
+      *****************************************************
+      * CPYERR01 - exception/error log record for
+      *            BUGSOL01 size-error aborts
+      *****************************************************
+       01  ERROR-LOG-REC.
+           05  ERR-TIMESTAMP           PIC X(15).
+           05  ERR-PARAGRAPH           PIC X(25).
+           05  ERR-OPERAND-1           PIC S9(9).
+           05  ERR-OPERAND-2           PIC S9(9).
+           05  ERR-TARGET-FIELD        PIC X(10).
+           05  ERR-MESSAGE             PIC X(40).
