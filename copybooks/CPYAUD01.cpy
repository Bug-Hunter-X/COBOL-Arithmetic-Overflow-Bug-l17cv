@@ -0,0 +1,13 @@
+      *****************************************************
+      * CPYAUD01 - audit trail record for BUGSOL01.
+      *            One record per ADD performed while
+      *            accumulating the control total, so the
+      *            inputs behind any given WS-VAR-3 can be
+      *            traced after the fact.
+      *****************************************************
+       01  AUDIT-REC.
+           05  AUD-TIMESTAMP           PIC X(15).
+           05  AUD-RUN-ID              PIC X(8).
+           05  AUD-OPERAND-1           PIC 9(9).
+           05  AUD-OPERAND-2           PIC S9(9).
+           05  AUD-RESULT              PIC S9(9).
