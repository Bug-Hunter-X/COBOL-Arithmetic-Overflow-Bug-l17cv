@@ -0,0 +1,9 @@
+      *****************************************************
+      * CPYBC01 - BATCH-COUNTS input record layout
+      *           one record per branch/shift transaction
+      *           count, read by BUGSOL01
+      *****************************************************
+       01  BATCH-COUNTS-REC.
+           05  BC-BRANCH-ID            PIC X(4).
+           05  BC-SHIFT-CODE           PIC X(1).
+           05  BC-TRAN-COUNT           PIC 9(5).
